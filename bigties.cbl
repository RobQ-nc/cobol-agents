@@ -1,38 +1,640 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MCP-AGENT.
-      * ___________________________
-      *|                           |
-      *|  IBM MAINFRAME DIVISION   |
-      *|      OF COBOL AGENTS      |
-      *|                           |
-      *|         /\                |
-      *|        /  \               |
-      *|       /    \              |
-      *|      /  __  \             |
-      *|     /  /  \  \            |
-      *|    /  / TIE\  \           |
-      *|   /  /  \  /\  \          |
-      *|  /  /    \/  \  \         |
-      *| /  /     /\   \  \        |
-      *|/  /     /  \   \  \       |
-      *|  /     /    \   \  \      |
-      *| /     /      \   \        |
-      *|/     /        \   \       |
-      *|     /          \          |
-      *|    /            \         |
-      *|   /              \        |
-      *|  /________________\       |
-      *|___________________________|
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 TIE-SIZE PIC X(10) VALUE "BIG ASS".
-       01 GREETING PIC X(50).
-       PROCEDURE DIVISION.
-           STRING "HELLO I AM ROBERT. TIE SIZE = "
-                  DELIMITED SIZE
-                  TIE-SIZE
-                  DELIMITED SIZE
-                  INTO GREETING
-           END-STRING.
-           DISPLAY GREETING.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MCP-AGENT.
+000030 AUTHOR. R QUIGLEY.
+000040 INSTALLATION. TIE DIVISION DATA PROCESSING.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY                                            
+000090*-----------------------------------------------------------------
+000100* 01/15/2019  RQ   ORIGINAL PROGRAM - GREETING BANNER ONLY.
+000110* 08/09/2026  RQ   TIE-SIZE NOW SOURCED FROM TIE-MASTER FILE
+000120*                  INSTEAD OF A HARDCODED LITERAL.
+000130* 08/09/2026  RQ   TIE-MASTER RECORD MOVED OUT TO THE TIEREC
+000140*                  COPYBOOK SO OTHER PROGRAMS CAN SHARE IT.
+000150* 08/09/2026  RQ   SPLIT INTO PARAGRAPHS AND ADDED CHECKPOINT/
+000160*                  RESTART SUPPORT VIA TIE-CHECKPOINT.
+000170* 08/09/2026  RQ   VALIDATE TM-SIZE-CODE AGAINST THE SHOP'S
+000180*                  LEGAL SIZE LIST BEFORE USING IT - BAD SIZES
+000190*                  GO TO TIE-EXCEPTION INSTEAD OF THE GREETING.
+000200* 08/09/2026  RQ   ADDED TIE-TRANS SHIP/RECEIVE PROCESSING -
+000210*                  TIE-MASTER IS NOW OPENED I-O AND UPDATED.
+000220* 08/09/2026  RQ   TIE-TRANS NOW LEADS WITH A CONTROL RECORD -
+000230*                  RECONCILE ACTUAL TRANSACTION COUNT/NET
+000240*                  QUANTITY AGAINST IT AND ABEND ON A MISMATCH.
+000250* 08/09/2026  RQ   GREETING NOW BUILT FROM THE OPERATOR ID AND
+000260*                  RUN DATE PASSED IN ON THE JCL EXEC PARM
+000270*                  INSTEAD OF THE HARDCODED NAME "ROBERT".
+000280* 08/09/2026  RQ   EVERY RUN NOW APPENDS A RECORD TO
+000290*                  TIE-AUDIT-LOG. TIMESTAMP-BUILDING FACTORED
+000300*                  OUT TO 8000-BUILD-TIMESTAMP FOR REUSE BY
+000310*                  BOTH THE CHECKPOINT AND THE AUDIT RECORD.
+000320* 08/09/2026  RQ   TIE-MASTER IS NOW ACCESSED DYNAMIC AND
+000330*                  MCP-AGENT WALKS EVERY STYLE ON THE FILE IN
+000340*                  ONE PASS INSTEAD OF LOOKING UP A SINGLE
+000350*                  HARDCODED STYLE. RESTART NOW REPOSITIONS
+000360*                  PAST THE LAST CHECKPOINTED STYLE.
+000370* 08/09/2026  RQ   RESTART NOW SCANS THE WHOLE CHECKPOINT FILE
+000380*                  FOR THE LAST ENTRY WRITTEN (NOT JUST THE
+000390*                  FIRST) AND A COMPLETION MARKER IS WRITTEN AT
+000400*                  A CLEAN END-OF-JOB SO A FINISHED RUN NO
+000410*                  LONGER LOOKS LIKE A CRASH ON THE NEXT RUN.
+000420*                  FILE STATUS IS NOW CHECKED ON KEY OPENS AND
+000430*                  ON THE TIE-MASTER REWRITE, AND 1000-INITIALIZE
+000440*                  OPENS EVERYTHING BEFORE THE CONTROL RECORD IS
+000450*                  READ SO AN ABEND THERE DOESN'T CLOSE FILES
+000460*                  THAT WERE NEVER OPENED.
+000462* 08/09/2026  RQ   3000-APPLY-TRANSACTIONS NOW TALLIES AND
+000464*                  RECONCILES TIE-TRANS AGAINST THE CONTROL
+000465*                  RECORD IN A READ-ONLY PASS BEFORE TOUCHING
+000466*                  TIE-MASTER, INSTEAD OF POSTING EVERY
+000467*                  TRANSACTION AND RECONCILING AFTERWARD. THE
+000468*                  APPLY PASS NOW CHECKPOINTS AFTER EVERY
+000469*                  TRANSACTION (CK-TRANS-APPLIED) SO A RESTART
+000470*                  SKIPS TRANSACTIONS ALREADY POSTED INSTEAD OF
+000472*                  DOUBLE-POSTING THEM. SEQUENTIAL READS AGAINST
+000474*                  TIE-MASTER AND TIE-TRANS NOW CHECK FILE STATUS
+000476*                  FOR A GENUINE I/O ERROR, NOT JUST AT END.
+000478*-----------------------------------------------------------------
+000480* ___________________________
+000490*|                           |
+000500*|  IBM MAINFRAME DIVISION   |
+000510*|      OF COBOL AGENTS      |
+000520*|                           |
+000530*|         /\                |
+000540*|        /  \               |
+000550*|       /    \              |
+000560*|      /  __  \             |
+000570*|     /  /  \  \            |
+000580*|    /  / TIE\  \           |
+000590*|   /  /  \  /\  \          |
+000600*|  /  /    \/  \  \         |
+000610*| /  /     /\   \  \        |
+000620*|/  /     /  \   \  \       |
+000630*|  /     /    \   \  \      |
+000640*| /     /      \   \        |
+000650*|/     /        \   \       |
+000660*|     /          \          |
+000670*|    /            \         |
+000680*|   /              \        |
+000690*|  /________________\       |
+000700*|___________________________|
+000710 ENVIRONMENT DIVISION.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT TIE-MASTER ASSIGN TO TIEMSTR
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS DYNAMIC
+000770         RECORD KEY IS TM-STYLE-CODE
+000780         FILE STATUS IS MA-MASTER-STATUS.
+000790     SELECT TIE-TRANS ASSIGN TO TIETRAN
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS MA-TRANS-STATUS.
+000820     SELECT TIE-CHECKPOINT ASSIGN TO TIECKPT
+000830         ORGANIZATION IS SEQUENTIAL
+000840         FILE STATUS IS MA-CHKPT-STATUS.
+000850     SELECT TIE-EXCEPTION ASSIGN TO TIEEXCP
+000860         ORGANIZATION IS SEQUENTIAL
+000870         FILE STATUS IS MA-EXCP-STATUS.
+000880     SELECT TIE-AUDIT-LOG ASSIGN TO TIEAUDT
+000890         ORGANIZATION IS SEQUENTIAL
+000900         FILE STATUS IS MA-AUDIT-STATUS.
+000910 DATA DIVISION.
+000920 FILE SECTION.
+000930 FD  TIE-MASTER
+000940     LABEL RECORDS ARE STANDARD.
+000950     COPY TIEREC.
+000960 FD  TIE-TRANS
+000970     LABEL RECORDS ARE STANDARD.
+000980     COPY TIETRAN.
+000990 01  TIE-CONTROL-RECORD REDEFINES TIE-TRANS-RECORD.
+001000     05  TC-EXPECTED-COUNT        PIC 9(07).
+001010     05  TC-EXPECTED-QTY-TOTAL    PIC S9(09).
+001020     05  FILLER                  PIC X(33).
+001030 FD  TIE-CHECKPOINT
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY TIECKPT.
+001060 FD  TIE-EXCEPTION
+001070     LABEL RECORDS ARE STANDARD.
+001080     COPY TIEEXC.
+001090 FD  TIE-AUDIT-LOG
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY TIEAUD.
+001120 WORKING-STORAGE SECTION.
+001130 77  MA-MASTER-STATUS            PIC X(02) VALUE ZERO.
+001140 77  MA-TRANS-STATUS             PIC X(02) VALUE ZERO.
+001150 77  MA-CHKPT-STATUS             PIC X(02) VALUE ZERO.
+001160 77  MA-EXCP-STATUS              PIC X(02) VALUE ZERO.
+001170 77  MA-AUDIT-STATUS             PIC X(02) VALUE ZERO.
+001180 77  MA-RESTART-STYLE            PIC X(06) VALUE SPACES.
+001185 77  MA-RESTART-TRANS-COUNT      PIC 9(07) COMP VALUE ZERO.
+001190 77  MA-RESTART-SW               PIC X(01) VALUE "N".
+001200     88  MA-RESTART-REQUESTED             VALUE "Y".
+001210 77  MA-SIZE-VALID-SW            PIC X(01) VALUE "Y".
+001220     88  MA-SIZE-VALID                    VALUE "Y".
+001230 77  MA-TRANS-EOF-SW             PIC X(01) VALUE "N".
+001240     88  MA-TRANS-EOF                     VALUE "Y".
+001250 77  MA-MASTER-EOF-SW            PIC X(01) VALUE "N".
+001260     88  MA-MASTER-EOF                    VALUE "Y".
+001270 77  MA-CHKPT-EOF-SW             PIC X(01) VALUE "N".
+001280     88  MA-CHKPT-EOF                     VALUE "Y".
+001290 77  MA-CHKPT-FOUND-SW           PIC X(01) VALUE "N".
+001300     88  MA-CHKPT-FOUND                   VALUE "Y".
+001310 77  MA-ABEND-SW                 PIC X(01) VALUE "N".
+001320     88  MA-ABEND-IN-PROGRESS             VALUE "Y".
+001330 77  MA-MASTER-OPEN-SW           PIC X(01) VALUE "N".
+001340     88  MA-MASTER-OPEN                   VALUE "Y".
+001350 77  MA-TRANS-OPEN-SW            PIC X(01) VALUE "N".
+001360     88  MA-TRANS-OPEN                    VALUE "Y".
+001370 77  MA-CHKPT-OPEN-SW            PIC X(01) VALUE "N".
+001380     88  MA-CHKPT-OPEN                    VALUE "Y".
+001390 77  MA-EXCP-OPEN-SW             PIC X(01) VALUE "N".
+001400     88  MA-EXCP-OPEN                     VALUE "Y".
+001410 77  MA-TRANS-COUNT              PIC 9(07) COMP VALUE ZERO.
+001415 77  MA-TRANS-APPLIED-COUNT      PIC 9(07) COMP VALUE ZERO.
+001420 77  MA-TRANS-QTY-NET            PIC S9(09) COMP VALUE ZERO.
+001430 77  MA-EXPECTED-COUNT           PIC 9(07) COMP VALUE ZERO.
+001440 77  MA-EXPECTED-QTY-TOTAL       PIC S9(09) COMP VALUE ZERO.
+001450 77  MA-RECORDS-PROCESSED        PIC 9(07) COMP VALUE ZERO.
+001460 77  MA-CURRENT-DATE             PIC 9(08) VALUE ZERO.
+001470 77  MA-CURRENT-TIME             PIC 9(08) VALUE ZERO.
+001480 77  MA-TIMESTAMP                PIC X(26) VALUE SPACES.
+001490 77  MA-OPERATOR-ID              PIC X(08) VALUE "UNKNOWN".
+001500 77  MA-RUN-DATE                 PIC X(08) VALUE SPACES.
+001510 77  MA-JOB-STATUS               PIC X(30)
+001520     VALUE "COMPLETED NORMALLY".
+001530 01  TIE-SIZE                    PIC X(10) VALUE SPACES.
+001540 01  GREETING                    PIC X(72).
+001550 LINKAGE SECTION.
+001560 01  MA-PARM-AREA.
+001570     05  MA-PARM-LENGTH          PIC S9(4) COMP.
+001580     05  MA-PARM-TEXT            PIC X(80).
+001590 PROCEDURE DIVISION USING MA-PARM-AREA.
+001600*-----------------------------------------------------------------
+001610* 0000-MAIN-LINE - JOB DRIVER                                     
+001620*-----------------------------------------------------------------
+001630 0000-MAIN-LINE.
+001640     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001650     PERFORM 3000-APPLY-TRANSACTIONS THRU 3000-EXIT
+001670     PERFORM 2000-PROCESS-ALL-RECORDS THRU 2000-EXIT
+001680     PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+001690     STOP RUN.
+001700*-----------------------------------------------------------------
+001710* 1000-INITIALIZE - OPEN FILES, CHECK RESTART, READ CONTROL REC   
+001720*-----------------------------------------------------------------
+001730 1000-INITIALIZE.
+001740     PERFORM 1300-PARSE-PARM THRU 1300-EXIT
+001750     OPEN I-O TIE-MASTER
+001760     IF MA-MASTER-STATUS NOT = "00"
+001770         DISPLAY "MCP-AGENT - UNABLE TO OPEN TIE-MASTER, STATUS "
+001780                 MA-MASTER-STATUS
+001790         GO TO 9900-ABEND
+001800     END-IF
+001810     SET MA-MASTER-OPEN TO TRUE
+001820     OPEN INPUT TIE-TRANS
+001830     IF MA-TRANS-STATUS NOT = "00"
+001840         DISPLAY "MCP-AGENT - UNABLE TO OPEN TIE-TRANS, STATUS "
+001850                 MA-TRANS-STATUS
+001860         GO TO 9900-ABEND
+001870     END-IF
+001880     SET MA-TRANS-OPEN TO TRUE
+001890     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT
+001900     OPEN OUTPUT TIE-CHECKPOINT
+001910     IF MA-CHKPT-STATUS NOT = "00"
+001920         DISPLAY "MCP-AGENT - UNABLE TO OPEN TIE-CHECKPOINT, "
+001930                 "STATUS " MA-CHKPT-STATUS
+001940         GO TO 9900-ABEND
+001950     END-IF
+001960     SET MA-CHKPT-OPEN TO TRUE
+001970     OPEN OUTPUT TIE-EXCEPTION
+001980     IF MA-EXCP-STATUS NOT = "00"
+001990         DISPLAY "MCP-AGENT - UNABLE TO OPEN TIE-EXCEPTION, "
+002000                 "STATUS " MA-EXCP-STATUS
+002010         GO TO 9900-ABEND
+002020     END-IF
+002030     SET MA-EXCP-OPEN TO TRUE
+002040     PERFORM 1200-READ-CONTROL-RECORD THRU 1200-EXIT.
+002050 1000-EXIT.
+002060     EXIT.
+002070*-----------------------------------------------------------------
+002080* 1100-CHECK-RESTART - SCAN TIE-CHECKPOINT FOR THE LAST ENTRY     
+002090*   WRITTEN LAST RUN; A COMPLETION MARKER MEANS NO RESTART        
+002100*-----------------------------------------------------------------
+002110 1100-CHECK-RESTART.
+002120     OPEN INPUT TIE-CHECKPOINT
+002130     IF MA-CHKPT-STATUS = "00"
+002140         PERFORM 1150-READ-CHECKPOINT-RECORD THRU 1150-EXIT
+002150             UNTIL MA-CHKPT-EOF
+002160         CLOSE TIE-CHECKPOINT
+002170         IF MA-CHKPT-FOUND AND NOT CK-JOB-COMPLETE
+002180             MOVE CK-LAST-STYLE-CODE TO MA-RESTART-STYLE
+002185             MOVE CK-TRANS-APPLIED TO MA-RESTART-TRANS-COUNT
+002190             SET MA-RESTART-REQUESTED TO TRUE
+002200             DISPLAY "MCP-AGENT RESTARTING AFTER STYLE "
+002210                     MA-RESTART-STYLE
+002215             DISPLAY "MCP-AGENT SKIPPING " MA-RESTART-TRANS-COUNT
+002217                     " ALREADY-APPLIED TIE-TRANS RECORDS"
+002220         END-IF
+002230     END-IF.
+002240 1100-EXIT.
+002250     EXIT.
+002260 1150-READ-CHECKPOINT-RECORD.
+002270     READ TIE-CHECKPOINT
+002280         AT END
+002290             SET MA-CHKPT-EOF TO TRUE
+002300         NOT AT END
+002310             SET MA-CHKPT-FOUND TO TRUE
+002320     END-READ.
+002330 1150-EXIT.
+002340     EXIT.
+002350 1200-READ-CONTROL-RECORD.
+002360     READ TIE-TRANS
+002370         AT END
+002380             DISPLAY "MCP-AGENT - TIE-TRANS IS MISSING ITS "
+002390                     "CONTROL RECORD"
+002400             GO TO 9900-ABEND
+002410     END-READ
+002412     IF MA-TRANS-STATUS NOT = "00"
+002414         DISPLAY "MCP-AGENT - ERROR READING TIE-TRANS CONTROL "
+002416                 "RECORD, STATUS " MA-TRANS-STATUS
+002418         GO TO 9900-ABEND
+002419     END-IF
+002420     MOVE TC-EXPECTED-COUNT TO MA-EXPECTED-COUNT
+002430     MOVE TC-EXPECTED-QTY-TOTAL TO MA-EXPECTED-QTY-TOTAL.
+002440 1200-EXIT.
+002450     EXIT.
+002460 1300-PARSE-PARM.
+002470     ACCEPT MA-RUN-DATE FROM DATE YYYYMMDD
+002480     IF MA-PARM-LENGTH > 0
+002490         UNSTRING MA-PARM-TEXT DELIMITED BY ","
+002500             INTO MA-OPERATOR-ID MA-RUN-DATE
+002510         END-UNSTRING
+002520     END-IF.
+002530 1300-EXIT.
+002540     EXIT.
+002550*-----------------------------------------------------------------
+002560* 1400-POSITION-MASTER-FILE - POSITION FOR THE SEQUENTIAL PASS,   
+002570*   SKIPPING PAST THE LAST CHECKPOINTED STYLE ON A RESTART        
+002580*-----------------------------------------------------------------
+002590 1400-POSITION-MASTER-FILE.
+002600     IF MA-RESTART-REQUESTED
+002610         MOVE MA-RESTART-STYLE TO TM-STYLE-CODE
+002620         START TIE-MASTER KEY IS GREATER THAN TM-STYLE-CODE
+002630             INVALID KEY
+002640                 SET MA-MASTER-EOF TO TRUE
+002650         END-START
+002660     ELSE
+002670         MOVE LOW-VALUES TO TM-STYLE-CODE
+002680         START TIE-MASTER KEY IS NOT LESS THAN TM-STYLE-CODE
+002690             INVALID KEY
+002700                 SET MA-MASTER-EOF TO TRUE
+002710         END-START
+002720     END-IF.
+002730 1400-EXIT.
+002740     EXIT.
+002750*-----------------------------------------------------------------
+002760* 2000-PROCESS-ALL-RECORDS - WALK EVERY STYLE ON TIE-MASTER       
+002770*-----------------------------------------------------------------
+002780 2000-PROCESS-ALL-RECORDS.
+002790     PERFORM 1400-POSITION-MASTER-FILE THRU 1400-EXIT
+002800     PERFORM 2050-READ-NEXT-MASTER THRU 2050-EXIT
+002810     PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+002820         UNTIL MA-MASTER-EOF.
+002830 2000-EXIT.
+002840     EXIT.
+002850 2050-READ-NEXT-MASTER.
+002860     IF NOT MA-MASTER-EOF
+002870         READ TIE-MASTER NEXT RECORD
+002880             AT END
+002890                 SET MA-MASTER-EOF TO TRUE
+002900         END-READ
+002901         IF MA-MASTER-STATUS NOT = "00"
+002902            AND MA-MASTER-STATUS NOT = "10"
+002903             DISPLAY "MCP-AGENT - ERROR READING TIE-MASTER, "
+002904                     "STATUS " MA-MASTER-STATUS
+002905             MOVE "ABEND - TIE-MASTER READ ERROR"
+002906                 TO MA-JOB-STATUS
+002907             GO TO 9900-ABEND
+002908         END-IF
+002909     END-IF.
+002920 2050-EXIT.
+002930     EXIT.
+002940*-----------------------------------------------------------------
+002950* 2100-PROCESS-ONE-RECORD - VALIDATE ONE STYLE AND GREET IT       
+002960*-----------------------------------------------------------------
+002970 2100-PROCESS-ONE-RECORD.
+002980     MOVE TM-SIZE-CODE TO TIE-SIZE
+002990     ADD 1 TO MA-RECORDS-PROCESSED
+003000     PERFORM 2500-VALIDATE-SIZE THRU 2500-EXIT
+003010     IF MA-SIZE-VALID
+003020         STRING "HELLO I AM " DELIMITED SIZE
+003030                MA-OPERATOR-ID DELIMITED BY SPACE
+003040                ". RUN DATE " DELIMITED SIZE
+003050                MA-RUN-DATE DELIMITED BY SPACE
+003060                ". TIE SIZE = " DELIMITED SIZE
+003070                TIE-SIZE DELIMITED SIZE
+003080                INTO GREETING
+003090         END-STRING
+003100         DISPLAY GREETING
+003110     END-IF
+003120     PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+003130     PERFORM 2050-READ-NEXT-MASTER THRU 2050-EXIT.
+003140 2100-EXIT.
+003150     EXIT.
+003160*-----------------------------------------------------------------
+003170* 2500-VALIDATE-SIZE - CHECK TIE-SIZE AGAINST THE LEGAL SIZE LIST 
+003180*-----------------------------------------------------------------
+003190 2500-VALIDATE-SIZE.
+003200     SET MA-SIZE-VALID TO TRUE
+003210     IF NOT TM-VALID-SIZE
+003220         MOVE "N" TO MA-SIZE-VALID-SW
+003230         MOVE TM-STYLE-CODE TO TX-STYLE-CODE
+003240         MOVE TM-SIZE-CODE TO TX-BAD-SIZE-CODE
+003250         MOVE "SIZE NOT IN LEGAL SIZE LIST" TO TX-REASON
+003260         WRITE TIE-EXCEPTION-RECORD
+003270         IF MA-EXCP-STATUS NOT = "00"
+003280             DISPLAY "MCP-AGENT - UNABLE TO WRITE TIE-EXCEPTION, "
+003290                     "STATUS " MA-EXCP-STATUS
+003300             MOVE "ABEND - COULD NOT WRITE EXCEPTION RECORD"
+003310                 TO MA-JOB-STATUS
+003320             GO TO 9900-ABEND
+003330         END-IF
+003340     END-IF.
+003350 2500-EXIT.
+003360     EXIT.
+003370*-----------------------------------------------------------------
+003380* 2900-WRITE-CHECKPOINT - RECORD PROGRESS FOR RESTART             
+003390*-----------------------------------------------------------------
+003400 2900-WRITE-CHECKPOINT.
+003410     PERFORM 8000-BUILD-TIMESTAMP THRU 8000-EXIT
+003420     MOVE TM-STYLE-CODE TO CK-LAST-STYLE-CODE
+003430     MOVE MA-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+003435     MOVE MA-TRANS-APPLIED-COUNT TO CK-TRANS-APPLIED
+003440     MOVE MA-TIMESTAMP TO CK-CHECKPOINT-TIME
+003450     SET CK-JOB-IN-PROGRESS TO TRUE
+003460     WRITE TIE-CHECKPOINT-RECORD
+003462     IF MA-CHKPT-STATUS NOT = "00"
+003464         DISPLAY "MCP-AGENT - UNABLE TO WRITE TIE-CHECKPOINT, "
+003466                 "STATUS " MA-CHKPT-STATUS
+003468         MOVE "ABEND - COULD NOT WRITE CHECKPOINT RECORD"
+003469             TO MA-JOB-STATUS
+003470         GO TO 9900-ABEND
+003472     END-IF.
+003474 2900-EXIT.
+003480     EXIT.
+003490*-----------------------------------------------------------------
+003500* 3000-APPLY-TRANSACTIONS - VALIDATE TIE-TRANS AGAINST THE
+003505*   CONTROL RECORD BEFORE TOUCHING TIE-MASTER, THEN POST
+003507*   SHIP/RECEIVE TRANSACTIONS, SKIPPING ANY ALREADY APPLIED
+003508*   BY A PRIOR ATTEMPT AT THIS RUN
+003510*-----------------------------------------------------------------
+003520 3000-APPLY-TRANSACTIONS.
+003522     PERFORM 3050-VALIDATE-TRANSACTIONS THRU 3050-EXIT
+003524     PERFORM 4000-RECONCILE THRU 4000-EXIT
+003526     PERFORM 3060-REOPEN-TRANS-FOR-APPLY THRU 3060-EXIT
+003528     PERFORM 3150-SKIP-APPLIED-TRANSACTION THRU 3150-EXIT
+003529         UNTIL MA-TRANS-EOF
+003530            OR MA-TRANS-APPLIED-COUNT NOT LESS THAN
+003531               MA-RESTART-TRANS-COUNT
+003540     PERFORM 3200-APPLY-ONE-TRANSACTION THRU 3200-EXIT
+003550         UNTIL MA-TRANS-EOF.
+003560 3000-EXIT.
+003570     EXIT.
+003572*-----------------------------------------------------------------
+003574* 3050-VALIDATE-TRANSACTIONS - READ-ONLY PASS OVER TIE-TRANS TO
+003576*   TALLY THE ACTUAL COUNT/NET QUANTITY BEFORE ANY REWRITE OF
+003578*   TIE-MASTER IS ATTEMPTED
+003580*-----------------------------------------------------------------
+003582 3050-VALIDATE-TRANSACTIONS.
+003584     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT
+003586     PERFORM 3055-TALLY-ONE-TRANSACTION THRU 3055-EXIT
+003588         UNTIL MA-TRANS-EOF.
+003590 3050-EXIT.
+003592     EXIT.
+003594 3055-TALLY-ONE-TRANSACTION.
+003596     ADD 1 TO MA-TRANS-COUNT
+003598     IF TT-RECEIVE
+003600         ADD TT-TRANS-QTY TO MA-TRANS-QTY-NET
+003601             ON SIZE ERROR
+003602                 MOVE "ABEND - QUANTITY TOTAL OUT OF RANGE"
+003603                     TO MA-JOB-STATUS
+003604                 GO TO 9900-ABEND
+003605         END-ADD
+003606     ELSE
+003607         IF TT-SHIP
+003608             SUBTRACT TT-TRANS-QTY FROM MA-TRANS-QTY-NET
+003609                 ON SIZE ERROR
+003610                     MOVE "ABEND - QUANTITY TOTAL OUT OF RANGE"
+003611                         TO MA-JOB-STATUS
+003612                     GO TO 9900-ABEND
+003613             END-SUBTRACT
+003614         END-IF
+003615     END-IF
+003616     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+003617 3055-EXIT.
+003618     EXIT.
+003619*-----------------------------------------------------------------
+003620* 3060-REOPEN-TRANS-FOR-APPLY - REWIND TIE-TRANS SO THE APPLY
+003621*   PASS CAN RE-READ IT FROM THE CONTROL RECORD FORWARD
+003622*-----------------------------------------------------------------
+003623 3060-REOPEN-TRANS-FOR-APPLY.
+003624     CLOSE TIE-TRANS
+003625     OPEN INPUT TIE-TRANS
+003626     IF MA-TRANS-STATUS NOT = "00"
+003627         DISPLAY "MCP-AGENT - UNABLE TO REOPEN TIE-TRANS, "
+003628                 "STATUS " MA-TRANS-STATUS
+003629         GO TO 9900-ABEND
+003630     END-IF
+003631     MOVE "N" TO MA-TRANS-EOF-SW
+003632     PERFORM 1200-READ-CONTROL-RECORD THRU 1200-EXIT
+003633     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+003634 3060-EXIT.
+003635     EXIT.
+003636 3100-READ-TRANS-RECORD.
+003637     READ TIE-TRANS
+003638         AT END
+003639             SET MA-TRANS-EOF TO TRUE
+003640     END-READ
+003641     IF MA-TRANS-STATUS NOT = "00" AND MA-TRANS-STATUS NOT = "10"
+003642         DISPLAY "MCP-AGENT - ERROR READING TIE-TRANS, STATUS "
+003643                 MA-TRANS-STATUS
+003644         MOVE "ABEND - TIE-TRANS READ ERROR" TO MA-JOB-STATUS
+003645         GO TO 9900-ABEND
+003646     END-IF.
+003647 3100-EXIT.
+003648     EXIT.
+003649*-----------------------------------------------------------------
+003650* 3150-SKIP-APPLIED-TRANSACTION - ADVANCE PAST A TIE-TRANS
+003651*   RECORD ALREADY POSTED TO TIE-MASTER ON A PRIOR ATTEMPT
+003652*-----------------------------------------------------------------
+003653 3150-SKIP-APPLIED-TRANSACTION.
+003654     ADD 1 TO MA-TRANS-APPLIED-COUNT
+003655     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+003656 3150-EXIT.
+003657     EXIT.
+003658 3200-APPLY-ONE-TRANSACTION.
+003660     MOVE TT-STYLE-CODE TO TM-STYLE-CODE
+003670     READ TIE-MASTER
+003680         INVALID KEY
+003690             DISPLAY "MCP-AGENT - UNKNOWN STYLE ON TRANSACTION "
+003700                     TT-STYLE-CODE
+003710         NOT INVALID KEY
+003720             PERFORM 3300-POST-TRANSACTION THRU 3300-EXIT
+003730     END-READ
+003740     ADD 1 TO MA-TRANS-APPLIED-COUNT
+003745     PERFORM 3350-WRITE-TRANS-CHECKPOINT THRU 3350-EXIT
+003750     PERFORM 3100-READ-TRANS-RECORD THRU 3100-EXIT.
+003760 3200-EXIT.
+003770     EXIT.
+003780 3300-POST-TRANSACTION.
+003790     IF TT-RECEIVE
+003800         ADD TT-TRANS-QTY TO TM-QTY-ON-HAND
+003802             ON SIZE ERROR
+003804                 MOVE "ABEND - QTY ON HAND OUT OF RANGE"
+003806                     TO MA-JOB-STATUS
+003808                 GO TO 9900-ABEND
+003809         END-ADD
+003820     ELSE
+003830         IF TT-SHIP
+003840             SUBTRACT TT-TRANS-QTY FROM TM-QTY-ON-HAND
+003842                 ON SIZE ERROR
+003844                     MOVE "ABEND - QTY ON HAND OUT OF RANGE"
+003846                         TO MA-JOB-STATUS
+003848                     GO TO 9900-ABEND
+003849             END-SUBTRACT
+003860         END-IF
+003870     END-IF
+003880     REWRITE TIE-MASTER-RECORD
+003890     IF MA-MASTER-STATUS NOT = "00"
+003900         DISPLAY "MCP-AGENT - UNABLE TO REWRITE TIE-MASTER FOR "
+003905                 "STYLE " TM-STYLE-CODE
+003907                 " STATUS " MA-MASTER-STATUS
+003920         MOVE "ABEND - COULD NOT REWRITE TIE-MASTER"
+003930             TO MA-JOB-STATUS
+003940         GO TO 9900-ABEND
+003950     END-IF.
+003960 3300-EXIT.
+003970     EXIT.
+003972*-----------------------------------------------------------------
+003974* 3350-WRITE-TRANS-CHECKPOINT - RECORD HOW MANY TIE-TRANS
+003976*   RECORDS HAVE BEEN APPLIED SO A RESTART CAN SKIP THEM
+003978*-----------------------------------------------------------------
+003980 3350-WRITE-TRANS-CHECKPOINT.
+003982     PERFORM 8000-BUILD-TIMESTAMP THRU 8000-EXIT
+003984     MOVE SPACES TO CK-LAST-STYLE-CODE
+003986     MOVE MA-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+003988     MOVE MA-TRANS-APPLIED-COUNT TO CK-TRANS-APPLIED
+003990     MOVE MA-TIMESTAMP TO CK-CHECKPOINT-TIME
+003992     SET CK-JOB-IN-PROGRESS TO TRUE
+003994     WRITE TIE-CHECKPOINT-RECORD
+003996     IF MA-CHKPT-STATUS NOT = "00"
+003997         DISPLAY "MCP-AGENT - UNABLE TO WRITE TIE-CHECKPOINT, "
+003998                 "STATUS " MA-CHKPT-STATUS
+003999         MOVE "ABEND - COULD NOT WRITE CHECKPOINT RECORD"
+004000             TO MA-JOB-STATUS
+004001         GO TO 9900-ABEND
+004002     END-IF.
+004003 3350-EXIT.
+004004     EXIT.
+004005*-----------------------------------------------------------------
+004006* 4000-RECONCILE - CHECK ACTUAL COUNTS AGAINST THE CONTROL RECORD
+004007*-----------------------------------------------------------------
+004010 4000-RECONCILE.
+004020     IF MA-TRANS-COUNT NOT = MA-EXPECTED-COUNT
+004030         DISPLAY "MCP-AGENT - CONTROL TOTAL MISMATCH - COUNT"
+004040         DISPLAY "  EXPECTED " MA-EXPECTED-COUNT
+004050                 " ACTUAL " MA-TRANS-COUNT
+004060         MOVE "ABEND - RECORD COUNT DID NOT RECONCILE"
+004070             TO MA-JOB-STATUS
+004080         GO TO 9900-ABEND
+004090     END-IF
+004100     IF MA-TRANS-QTY-NET NOT = MA-EXPECTED-QTY-TOTAL
+004110         DISPLAY "MCP-AGENT - CONTROL TOTAL MISMATCH - QUANTITY"
+004120         DISPLAY "  EXPECTED " MA-EXPECTED-QTY-TOTAL
+004130                 " ACTUAL " MA-TRANS-QTY-NET
+004140         MOVE "ABEND - QUANTITY TOTAL DID NOT RECONCILE"
+004150             TO MA-JOB-STATUS
+004160         GO TO 9900-ABEND
+004170     END-IF.
+004180 4000-EXIT.
+004190     EXIT.
+004200*-----------------------------------------------------------------
+004210* 8000-BUILD-TIMESTAMP - BUILD A DATE/TIME STAMP FOR THIS RUN     
+004220*-----------------------------------------------------------------
+004230 8000-BUILD-TIMESTAMP.
+004240     ACCEPT MA-CURRENT-DATE FROM DATE YYYYMMDD
+004250     ACCEPT MA-CURRENT-TIME FROM TIME
+004260     STRING MA-CURRENT-DATE DELIMITED SIZE
+004270            MA-CURRENT-TIME DELIMITED SIZE
+004280            INTO MA-TIMESTAMP
+004290     END-STRING.
+004300 8000-EXIT.
+004310     EXIT.
+004320*-----------------------------------------------------------------
+004330* 9000-END-OF-JOB - MARK COMPLETION, WRITE THE AUDIT RECORD, AND  
+004340*   CLOSE WHATEVER FILES ARE ACTUALLY OPEN                        
+004350*-----------------------------------------------------------------
+004360 9000-END-OF-JOB.
+004370     PERFORM 9100-WRITE-AUDIT-LOG THRU 9100-EXIT
+004380     IF NOT MA-ABEND-IN-PROGRESS
+004390         PERFORM 9050-WRITE-COMPLETION-MARK THRU 9050-EXIT
+004400     END-IF
+004410     IF MA-MASTER-OPEN
+004420         CLOSE TIE-MASTER
+004430     END-IF
+004440     IF MA-TRANS-OPEN
+004450         CLOSE TIE-TRANS
+004460     END-IF
+004470     IF MA-CHKPT-OPEN
+004480         CLOSE TIE-CHECKPOINT
+004490     END-IF
+004500     IF MA-EXCP-OPEN
+004510         CLOSE TIE-EXCEPTION
+004520     END-IF.
+004530 9000-EXIT.
+004540     EXIT.
+004550 9050-WRITE-COMPLETION-MARK.
+004560     PERFORM 8000-BUILD-TIMESTAMP THRU 8000-EXIT
+004570     MOVE TM-STYLE-CODE TO CK-LAST-STYLE-CODE
+004580     MOVE MA-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+004585     MOVE MA-TRANS-APPLIED-COUNT TO CK-TRANS-APPLIED
+004590     MOVE MA-TIMESTAMP TO CK-CHECKPOINT-TIME
+004600     SET CK-JOB-COMPLETE TO TRUE
+004610     WRITE TIE-CHECKPOINT-RECORD
+004612     IF MA-CHKPT-STATUS NOT = "00"
+004614         DISPLAY "MCP-AGENT - UNABLE TO WRITE COMPLETION MARKER, "
+004616                 "STATUS " MA-CHKPT-STATUS
+004618     END-IF.
+004620 9050-EXIT.
+004630     EXIT.
+004640 9100-WRITE-AUDIT-LOG.
+004650     PERFORM 8000-BUILD-TIMESTAMP THRU 8000-EXIT
+004660     OPEN EXTEND TIE-AUDIT-LOG
+004670     IF MA-AUDIT-STATUS NOT = "00"
+004680         DISPLAY "MCP-AGENT - UNABLE TO OPEN TIE-AUDIT-LOG, "
+004690                 "STATUS " MA-AUDIT-STATUS
+004700     ELSE
+004710         MOVE MA-TIMESTAMP TO TA-RUN-TIMESTAMP
+004720         MOVE MA-OPERATOR-ID TO TA-OPERATOR-ID
+004730         MOVE MA-RUN-DATE TO TA-RUN-DATE
+004740         MOVE MA-RECORDS-PROCESSED TO TA-RECORDS-PROCESSED
+004750         MOVE MA-JOB-STATUS TO TA-SUMMARY
+004760         WRITE TIE-AUDIT-RECORD
+004770         IF MA-AUDIT-STATUS NOT = "00"
+004780             DISPLAY "MCP-AGENT - UNABLE TO WRITE TIE-AUDIT-LOG, "
+004790                     "STATUS " MA-AUDIT-STATUS
+004800         END-IF
+004810         CLOSE TIE-AUDIT-LOG
+004820     END-IF.
+004830 9100-EXIT.
+004840     EXIT.
+004850*-----------------------------------------------------------------
+004860* 9900-ABEND - CLOSE UP AND END THE RUN WITH A BAD RETURN CODE    
+004870*-----------------------------------------------------------------
+004880 9900-ABEND.
+004890     MOVE 16 TO RETURN-CODE
+004900     SET MA-ABEND-IN-PROGRESS TO TRUE
+004910     PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+004920     STOP RUN.
+004930 9900-EXIT.
+004940     EXIT.
