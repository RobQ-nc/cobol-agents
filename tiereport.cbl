@@ -0,0 +1,223 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MCP-RPT01.
+000030 AUTHOR. R QUIGLEY.
+000040 INSTALLATION. TIE DIVISION DATA PROCESSING.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY                                            
+000090*-----------------------------------------------------------------
+000100* 08/09/2026  RQ   ORIGINAL PROGRAM - DAILY TIE SIZE/COLOR
+000110*                  DISTRIBUTION REPORT OFF TIE-MASTER, WITH
+000120*                  SUBTOTALS BY SIZE/COLOR AND A GRAND TOTAL.
+000121* 08/09/2026  RQ   WIDENED RD-QTY/RS-QTY/RG-QTY SO THEY NO
+000122*                  LONGER TRUNCATE HIGH-ORDER DIGITS OF THEIR
+000123*                  SOURCE FIELDS, AND CHECK RP-REPORT-STATUS
+000124*                  AND RP-MASTER-STATUS INSTEAD OF LEAVING A
+000125*                  FAILED OPEN OR SORT INPUT UNDETECTED.
+000126* 08/09/2026  RQ   RS-QTY HOLDS RP-GROUP-TOTAL, THE SAME WIDTH
+000127*                  ACCUMULATOR AS RP-GRAND-TOTAL, NOT A SINGLE
+000128*                  STYLE'S QUANTITY - WIDENED IT TO MATCH RG-QTY
+000129*                  SO A LARGE SUBTOTAL NO LONGER TRUNCATES.
+000130*-----------------------------------------------------------------
+000140* ___________________________
+000150*|                           |
+000160*|  IBM MAINFRAME DIVISION   |
+000170*|      OF COBOL AGENTS      |
+000180*|                           |
+000190*|      REPORT WRITER        |
+000200*|         /\                |
+000210*|        /  \               |
+000220*|       / TIE \             |
+000230*|      /______\             |
+000240*|___________________________|
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT TIE-MASTER ASSIGN TO TIEMSTR
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS TM-STYLE-CODE
+000320         FILE STATUS IS RP-MASTER-STATUS.
+000330     SELECT SORT-WORK ASSIGN TO TIESORT.
+000340     SELECT TIE-REPORT ASSIGN TO TIERPT
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS RP-REPORT-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  TIE-MASTER
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY TIEREC.
+000420 SD  SORT-WORK.
+000430     COPY TIEREC
+000440         REPLACING ==TIE-MASTER-RECORD== BY ==SORT-WORK-RECORD==
+000450                   ==TM-STYLE-CODE==     BY ==SW-STYLE-CODE==
+000460                   ==TM-SIZE-CODE==      BY ==SW-SIZE-CODE==
+000470                   ==TM-VALID-SIZE==     BY ==SW-VALID-SIZE==
+000480                   ==TM-COLOR-CODE==     BY ==SW-COLOR-CODE==
+000490                   ==TM-QTY-ON-HAND==    BY ==SW-QTY-ON-HAND==
+000495                   ==TM-UNIT-PRICE==     BY ==SW-UNIT-PRICE==.
+000500 FD  TIE-REPORT
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  TIE-REPORT-LINE                PIC X(80).
+000530 WORKING-STORAGE SECTION.
+000540 77  RP-MASTER-STATUS               PIC X(02) VALUE ZERO.
+000550 77  RP-REPORT-STATUS               PIC X(02) VALUE ZERO.
+000552 77  RP-REPORT-OPEN-SW              PIC X(01) VALUE "N".
+000554     88  RP-REPORT-OPEN                      VALUE "Y".
+000560 77  RP-EOF-SW                      PIC X(01) VALUE "N".
+000570     88  RP-EOF                              VALUE "Y".
+000580 77  RP-FIRST-SW                    PIC X(01) VALUE "Y".
+000590     88  RP-FIRST-RECORD                     VALUE "Y".
+000600     88  RP-NOT-FIRST-RECORD                 VALUE "N".
+000610 77  RP-GROUP-TOTAL                 PIC S9(09) COMP VALUE ZERO.
+000620 77  RP-GRAND-TOTAL                 PIC S9(09) COMP VALUE ZERO.
+000630 01  RP-PRIOR-KEY.
+000640     05  RP-PRIOR-SIZE               PIC X(10).
+000650     05  RP-PRIOR-COLOR              PIC X(10).
+000660 01  RPT-HEADING-LINE-1.
+000670     05  FILLER                     PIC X(01) VALUE SPACE.
+000680     05  FILLER                     PIC X(40)
+000690             VALUE "DAILY TIE SIZE / COLOR DISTRIBUTION".
+000700 01  RPT-HEADING-LINE-2.
+000710     05  FILLER                     PIC X(01) VALUE SPACE.
+000720     05  FILLER                     PIC X(10) VALUE "SIZE".
+000730     05  FILLER                     PIC X(12) VALUE "COLOR".
+000740     05  FILLER                     PIC X(08) VALUE "STYLE".
+000750     05  FILLER                     PIC X(10) VALUE "QTY".
+000760 01  RPT-DETAIL-LINE.
+000770     05  FILLER                     PIC X(01) VALUE SPACE.
+000780     05  RD-SIZE                    PIC X(10).
+000790     05  FILLER                     PIC X(02) VALUE SPACES.
+000800     05  RD-COLOR                   PIC X(10).
+000810     05  FILLER                     PIC X(02) VALUE SPACES.
+000820     05  RD-STYLE                   PIC X(06).
+000830     05  FILLER                     PIC X(02) VALUE SPACES.
+000840     05  RD-QTY                     PIC Z,ZZZ,ZZ9.
+000850 01  RPT-SUBTOTAL-LINE.
+000860     05  FILLER                     PIC X(01) VALUE SPACE.
+000870     05  FILLER                     PIC X(06) VALUE SPACES.
+000880     05  FILLER                     PIC X(11) VALUE "SUBTOTAL -".
+000890     05  RS-SIZE                    PIC X(10).
+000900     05  FILLER                     PIC X(01) VALUE SPACE.
+000910     05  RS-COLOR                   PIC X(10).
+000920     05  FILLER                     PIC X(02) VALUE SPACES.
+000930     05  RS-QTY                     PIC ZZZ,ZZZ,ZZ9.
+000940 01  RPT-GRANDTOTAL-LINE.
+000950     05  FILLER                     PIC X(01) VALUE SPACE.
+000960     05  FILLER                     PIC X(30)
+000970             VALUE "GRAND TOTAL QUANTITY ON HAND -".
+000980     05  RG-QTY                     PIC ZZZ,ZZZ,ZZ9.
+000990 PROCEDURE DIVISION.
+001000*-----------------------------------------------------------------
+001010* 0000-MAIN-LINE - JOB DRIVER                                     
+001020*-----------------------------------------------------------------
+001030 0000-MAIN-LINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001050     SORT SORT-WORK
+001060         ON ASCENDING KEY SW-SIZE-CODE SW-COLOR-CODE
+001070         USING TIE-MASTER
+001080         OUTPUT PROCEDURE 2000-PRODUCE-REPORT THRU 2000-EXIT
+001082     IF RP-MASTER-STATUS NOT = "00"
+001083        AND RP-MASTER-STATUS NOT = "10"
+001084         DISPLAY "MCP-RPT01 - TIE-MASTER SORT INPUT FAILED, "
+001086                 "STATUS " RP-MASTER-STATUS
+001088         GO TO 9900-ABEND
+001089     END-IF
+001090     PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+001100     STOP RUN.
+001110*-----------------------------------------------------------------
+001120* 1000-INITIALIZE - OPEN THE REPORT AND PRINT HEADINGS            
+001130*-----------------------------------------------------------------
+001140 1000-INITIALIZE.
+001150     OPEN OUTPUT TIE-REPORT
+001152     IF RP-REPORT-STATUS NOT = "00"
+001154         DISPLAY "MCP-RPT01 - UNABLE TO OPEN TIE-REPORT, "
+001156                 "STATUS " RP-REPORT-STATUS
+001158         GO TO 9900-ABEND
+001159     END-IF
+001160     SET RP-REPORT-OPEN TO TRUE
+001162     WRITE TIE-REPORT-LINE FROM RPT-HEADING-LINE-1
+001170     WRITE TIE-REPORT-LINE FROM RPT-HEADING-LINE-2.
+001180 1000-EXIT.
+001190     EXIT.
+001200*-----------------------------------------------------------------
+001210* 2000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE, DRIVES THE BREAK   
+001220*-----------------------------------------------------------------
+001230 2000-PRODUCE-REPORT.
+001240     PERFORM 2100-RETURN-SORTED-RECORD THRU 2100-EXIT
+001250     PERFORM 2200-PROCESS-SORTED-RECORD THRU 2200-EXIT
+001260         UNTIL RP-EOF
+001270     IF RP-NOT-FIRST-RECORD
+001280         PERFORM 2700-WRITE-SUBTOTAL THRU 2700-EXIT
+001290     END-IF
+001300     PERFORM 2900-WRITE-GRAND-TOTAL THRU 2900-EXIT.
+001310 2000-EXIT.
+001320     EXIT.
+001330 2100-RETURN-SORTED-RECORD.
+001340     RETURN SORT-WORK
+001350         AT END
+001360             SET RP-EOF TO TRUE
+001370     END-RETURN.
+001380 2100-EXIT.
+001390     EXIT.
+001400 2200-PROCESS-SORTED-RECORD.
+001410     IF RP-FIRST-RECORD
+001420         PERFORM 2300-START-NEW-GROUP THRU 2300-EXIT
+001430     ELSE
+001440         IF SW-SIZE-CODE NOT = RP-PRIOR-SIZE
+001450            OR SW-COLOR-CODE NOT = RP-PRIOR-COLOR
+001460             PERFORM 2700-WRITE-SUBTOTAL THRU 2700-EXIT
+001470             PERFORM 2300-START-NEW-GROUP THRU 2300-EXIT
+001480         END-IF
+001490     END-IF
+001500     PERFORM 2400-WRITE-DETAIL THRU 2400-EXIT
+001510     ADD SW-QTY-ON-HAND TO RP-GROUP-TOTAL RP-GRAND-TOTAL
+001520     PERFORM 2100-RETURN-SORTED-RECORD THRU 2100-EXIT.
+001530 2200-EXIT.
+001540     EXIT.
+001550 2300-START-NEW-GROUP.
+001560     MOVE SW-SIZE-CODE TO RP-PRIOR-SIZE
+001570     MOVE SW-COLOR-CODE TO RP-PRIOR-COLOR
+001580     MOVE ZERO TO RP-GROUP-TOTAL
+001590     SET RP-NOT-FIRST-RECORD TO TRUE.
+001600 2300-EXIT.
+001610     EXIT.
+001620 2400-WRITE-DETAIL.
+001630     MOVE SW-SIZE-CODE TO RD-SIZE
+001640     MOVE SW-COLOR-CODE TO RD-COLOR
+001650     MOVE SW-STYLE-CODE TO RD-STYLE
+001660     MOVE SW-QTY-ON-HAND TO RD-QTY
+001670     WRITE TIE-REPORT-LINE FROM RPT-DETAIL-LINE.
+001680 2400-EXIT.
+001690     EXIT.
+001700 2700-WRITE-SUBTOTAL.
+001710     MOVE RP-PRIOR-SIZE TO RS-SIZE
+001720     MOVE RP-PRIOR-COLOR TO RS-COLOR
+001730     MOVE RP-GROUP-TOTAL TO RS-QTY
+001740     WRITE TIE-REPORT-LINE FROM RPT-SUBTOTAL-LINE.
+001750 2700-EXIT.
+001760     EXIT.
+001770 2900-WRITE-GRAND-TOTAL.
+001780     MOVE RP-GRAND-TOTAL TO RG-QTY
+001790     WRITE TIE-REPORT-LINE FROM RPT-GRANDTOTAL-LINE.
+001800 2900-EXIT.
+001810     EXIT.
+001820*-----------------------------------------------------------------
+001830* 9000-END-OF-JOB - CLOSE THE REPORT
+001840*-----------------------------------------------------------------
+001850 9000-END-OF-JOB.
+001855     IF RP-REPORT-OPEN
+001858         CLOSE TIE-REPORT
+001859     END-IF.
+001870 9000-EXIT.
+001880     EXIT.
+001890*-----------------------------------------------------------------
+001900* 9900-ABEND - CLOSE UP AND END THE RUN WITH A BAD RETURN CODE
+001910*-----------------------------------------------------------------
+001920 9900-ABEND.
+001930     MOVE 16 TO RETURN-CODE
+001940     PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+001950     STOP RUN.
+001960 9900-EXIT.
+001970     EXIT.
