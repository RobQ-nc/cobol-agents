@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* TIECKPT                                                        *
+000030*   CHECKPOINT/RESTART RECORD LAYOUT FOR MCP-AGENT               *
+000040*****************************************************************
+000050*-----------------------------------------------------------------
+000060* MODIFICATION HISTORY                                            
+000070*-----------------------------------------------------------------
+000080* 08/09/2026  RQ   ORIGINAL COPYBOOK - SUPPORTS CHECKPOINT/
+000090*                  RESTART IN MCP-AGENT.
+000100* 08/09/2026  RQ   ADDED CK-RUN-STATUS SO A CLEAN END-OF-JOB
+000110*                  MARKER CAN BE TOLD APART FROM A CRASH MID-FILE.
+000112* 08/09/2026  RQ   ADDED CK-TRANS-APPLIED SO A RESTART CAN SKIP
+000114*                  TIE-TRANS RECORDS ALREADY POSTED TO TIE-MASTER
+000116*                  INSTEAD OF RE-APPLYING THEM.
+000120*-----------------------------------------------------------------
+000130 01  TIE-CHECKPOINT-RECORD.
+000140     05  CK-LAST-STYLE-CODE      PIC X(06).
+000150     05  CK-RECORDS-PROCESSED    PIC 9(07).
+000152     05  CK-TRANS-APPLIED        PIC 9(07).
+000160     05  CK-CHECKPOINT-TIME      PIC X(26).
+000170     05  CK-RUN-STATUS           PIC X(01).
+000180         88  CK-JOB-COMPLETE         VALUE "C".
+000190         88  CK-JOB-IN-PROGRESS      VALUE "P".
