@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* TIEEXC                                                         *
+000030*   TIE SIZE VALIDATION EXCEPTION RECORD LAYOUT                  *
+000040*****************************************************************
+000050*-----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*-----------------------------------------------------------------
+000080* 08/09/2026  RQ   ORIGINAL COPYBOOK - RECORDS TIE-MASTER
+000090*                  STYLES REJECTED BY SIZE VALIDATION.
+000100*-----------------------------------------------------------------
+000110 01  TIE-EXCEPTION-RECORD.
+000120     05  TX-STYLE-CODE           PIC X(06).
+000130     05  TX-BAD-SIZE-CODE        PIC X(10).
+000140     05  TX-REASON                PIC X(30).
