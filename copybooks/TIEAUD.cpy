@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* TIEAUD                                                         *
+000030*   MCP-AGENT AUDIT TRAIL RECORD LAYOUT                          *
+000040*****************************************************************
+000050*-----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*-----------------------------------------------------------------
+000080* 08/09/2026  RQ   ORIGINAL COPYBOOK - ONE RECORD IS APPENDED
+000090*                  TO TIE-AUDIT-LOG FOR EVERY MCP-AGENT RUN.
+000100*-----------------------------------------------------------------
+000110 01  TIE-AUDIT-RECORD.
+000120     05  TA-RUN-TIMESTAMP        PIC X(26).
+000130     05  TA-OPERATOR-ID          PIC X(08).
+000140     05  TA-RUN-DATE             PIC X(08).
+000150     05  TA-RECORDS-PROCESSED    PIC 9(07).
+000160     05  TA-SUMMARY              PIC X(50).
