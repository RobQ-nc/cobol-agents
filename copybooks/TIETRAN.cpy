@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020* TIETRAN                                                        *
+000030*   TIE SHIP/RECEIVE TRANSACTION RECORD LAYOUT                   *
+000040*****************************************************************
+000050*-----------------------------------------------------------------
+000060* MODIFICATION HISTORY
+000070*-----------------------------------------------------------------
+000080* 08/09/2026  RQ   ORIGINAL COPYBOOK - TRANSACTIONS APPLIED
+000090*                  AGAINST TIE-MASTER QUANTITY ON HAND BY
+000100*                  MCP-AGENT.
+000110*-----------------------------------------------------------------
+000120 01  TIE-TRANS-RECORD.
+000130     05  TT-STYLE-CODE           PIC X(06).
+000140     05  TT-TRANS-QTY            PIC S9(07).
+000150     05  TT-DIRECTION            PIC X(01).
+000160         88  TT-RECEIVE              VALUE "R".
+000170         88  TT-SHIP                 VALUE "S".
+000180     05  FILLER                  PIC X(35).
