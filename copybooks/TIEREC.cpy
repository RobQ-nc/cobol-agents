@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020* TIEREC                                                         *
+000030*   TIE MASTER RECORD LAYOUT - SHARED BY ALL TIE PROGRAMS        *
+000040*****************************************************************
+000050*-----------------------------------------------------------------
+000060* MODIFICATION HISTORY                                            
+000070*-----------------------------------------------------------------
+000080* 08/09/2026  RQ   ORIGINAL COPYBOOK - PULLED THE TIE-MASTER
+000090*                  RECORD OUT OF MCP-AGENT SO IT CAN BE SHARED.
+000100* 08/09/2026  RQ   ADDED TM-VALID-SIZE CONDITION - THE SHOP'S
+000110*                  ONLY LEGAL SIZE CODES ARE REG, LONG AND XL.
+000120*-----------------------------------------------------------------
+000130 01  TIE-MASTER-RECORD.
+000140     05  TM-STYLE-CODE           PIC X(06).
+000150     05  TM-SIZE-CODE            PIC X(10).
+000160         88  TM-VALID-SIZE           VALUES "REG", "LONG", "XL".
+000170     05  TM-COLOR-CODE           PIC X(10).
+000180     05  TM-QTY-ON-HAND          PIC S9(07).
+000190     05  TM-UNIT-PRICE           PIC S9(05)V99.
+000200     05  FILLER                  PIC X(09).
